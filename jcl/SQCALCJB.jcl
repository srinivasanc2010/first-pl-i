@@ -0,0 +1,106 @@
+//SQCALCJB JOB (ACCTNO),'SQUARE CALC BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* HLQ IS THE HIGH-LEVEL QUALIFIER FOR ALL SQCALC DATASETS IN THIS
+//* JOB STREAM. SET IT ONCE HERE SO IT ONLY HAS TO CHANGE IN ONE
+//* PLACE PER ENVIRONMENT (DEV/TEST/PROD).
+//*--------------------------------------------------------------*
+//         SET HLQ=PRODHLQ
+//*--------------------------------------------------------------*
+//* SQUARECALCULATOR BATCH JOB STREAM
+//*
+//* STEP010  SORT THE RAW NUMIN FILE INTO NUM SEQUENCE AHEAD OF
+//*          PROCESSING.
+//* STEP020  RUN SQUARECALCULATOR (THE FILE-DRIVEN BATCH PROGRAM),
+//*          READING THE SORTED NUMIN AND PRODUCING SQROUT, SQRPT,
+//*          SQREXC, THE AUDIT LOG, CHECKPOINT, AND MASTER FILE.
+//* STEP030  PRINT THE REPORT/TRAILER DATASET (SQRPT) - ONLY RUNS
+//*          WHEN STEP020 ENDS WITH A GOOD (ZERO) CONDITION CODE,
+//*          SO A BAD CALCULATION STEP DOES NOT LET A BOGUS REPORT
+//*          GO OUT.
+//*
+//* DDNAMES BELOW MATCH THE ASSIGN-TO NAMES CODED IN THE
+//* FILE-CONTROL PARAGRAPH OF SAMPLE.CBL (PROGRAM-ID
+//* SQUARECALCULATOR, LOAD MODULE SQUARECA).
+//*--------------------------------------------------------------*
+//*--------------------------------------------------------------*
+//* SORTOUT, SQROUT, AND SQRPT ARE GDG RELATIVE GENERATIONS SO A
+//* SECOND RUN ON THE SAME DAY DOES NOT FAIL DATASET ALLOCATION
+//* WITH A DUPLICATE-NAME ABEND. (+1) CREATES THE NEXT GENERATION;
+//* STEPS LATER IN THIS SAME JOB THAT READ ONE OF THESE DATASETS
+//* ALSO REFER TO IT AS (+1), WHICH MEANS "THE GENERATION THIS JOB
+//* JUST CREATED" UNTIL THE JOB ENDS AND IT BECOMES (0). THE GDG
+//* BASE (&HLQ..SQCALC.NUMIN.SORTED, &HLQ..SQCALC.SQROUT, AND
+//* &HLQ..SQCALC.SQRPT) MUST ALREADY EXIST, DEFINED ONE TIME VIA
+//* IDCAMS DEFINE GDG (OUT OF SCOPE FOR THIS JOB STREAM); ITS LIMIT
+//* ATTRIBUTE HANDLES ROLL-OFF OF OLD GENERATIONS AUTOMATICALLY.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SORT
+//SYSOUT   DD  SYSOUT=*
+//SORTIN   DD  DSN=&HLQ..SQCALC.NUMIN,DISP=SHR
+//SORTOUT  DD  DSN=&HLQ..SQCALC.NUMIN.SORTED(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             UNIT=SYSDA
+//SYSIN    DD  *
+* NUM-IN IS 8 BYTES: A 7-DIGIT UNSIGNED MAGNITUDE (POSITIONS 1-7)
+* FOLLOWED BY A SEPARATE TRAILING SIGN CHARACTER (POSITION 8, '+' OR
+* '-'). THAT LAYOUT DOES NOT COLLATE IN NUMERIC ORDER AS PLAIN
+* CHARACTER DATA, SO BUILD A COLLATING-SAFE SORT KEY IN POSITIONS
+* 9-16 AHEAD OF THE SORT: BYTE 9 IS '0' FOR NEGATIVE VALUES AND '1'
+* FOR POSITIVE VALUES (SO NEGATIVES SORT FIRST), AND BYTES 10-16 ARE
+* THE MAGNITUDE, 9'S-COMPLEMENTED FOR NEGATIVE VALUES SO THAT A
+* LARGER NEGATIVE MAGNITUDE (A SMALLER ACTUAL NUMBER) SORTS FIRST.
+* OUTREC THEN STRIPS THE TEMPORARY KEY BACK OFF SO SORTOUT MATCHES
+* NUM-IN-REC'S ORIGINAL 8-BYTE LAYOUT.
+  INREC IFTHEN=(WHEN=(8,1,CH,EQ,C'-'),
+                   OVERLAY=(9:C'0',10:1,7,ZD,SUB,+9999999,
+                            TO=ZD,LENGTH=7)),
+        IFTHEN=(WHEN=(8,1,CH,EQ,C'+'),
+                   OVERLAY=(9:C'1',10:1,7,CH))
+  SORT FIELDS=(9,8,CH,A)
+  OUTREC FIELDS=(1,8)
+/*
+//*
+//*--------------------------------------------------------------*
+//* STEP020 IS BYPASSED IF STEP010 DID NOT END WITH CC=0.
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=SQUARECA,COND=(0,NE,STEP010),PARM='&HLQ'
+//STEPLIB  DD  DSN=&HLQ..SQCALC.LOADLIB,DISP=SHR
+//NUMIN    DD  DSN=&HLQ..SQCALC.NUMIN.SORTED(+1),DISP=SHR
+//SQROUT   DD  DSN=&HLQ..SQCALC.SQROUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             UNIT=SYSDA
+//SQRPT    DD  DSN=&HLQ..SQCALC.SQRPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             UNIT=SYSDA
+//SQREXC   DD  SYSOUT=*
+//SQCKPT   DD  DSN=&HLQ..SQCALC.SQCKPT,DISP=SHR
+//SQMAST   DD  DSN=&HLQ..SQCALC.SQMAST,DISP=SHR
+//SQMMAINT DD  DSN=&HLQ..SQCALC.SQMMAINT,DISP=SHR
+//SQRUNCTR DD  DSN=&HLQ..SQCALC.SQRUNCTR,DISP=SHR
+//*        AUDIT-LOG-FILE IS ASSIGNED TO DYNAMIC WS-AUDIT-LOG-NAME
+//*        (A RUN-DATE-STAMPED NAME BUILT IN 1000-INITIALIZE). THE
+//*        PROGRAM CANNOT SEE &HLQ AT COMPILE TIME, SO IT ARRIVES
+//*        HERE VIA PARM='&HLQ' AND IS RECEIVED IN THE LINKAGE
+//*        SECTION (LK-JOB-PARM), THEN USED TO BUILD THE FULLY
+//*        QUALIFIED, RUN-DATE-STAMPED DSNAME THAT IS DYNAMICALLY
+//*        ALLOCATED BY THE PROGRAM AT OPEN TIME - NO DD STATEMENT
+//*        IS NEEDED HERE, ONLY A CATALOGED HLQ FOR IT TO RESOLVE
+//*        AGAINST.
+//*
+//*--------------------------------------------------------------*
+//* STEP030 IS BYPASSED UNLESS BOTH STEP010 AND STEP020 ENDED WITH
+//* CC=0. TESTING STEP020 ALONE IS NOT ENOUGH: IF STEP010 FAILS,
+//* STEP020 IS ITSELF BYPASSED (NOT RUN, NOT FAILED), WHICH A
+//* COND TEST AGAINST STEP020 ALONE WOULD TREAT AS "NOT SATISFIED",
+//* LETTING STEP030 RUN AGAINST STALE SQRPT OUTPUT FROM A PRIOR
+//* JOB. CHAINING BOTH SUB-TESTS CLOSES THAT GAP.
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=IEBGENER,COND=((0,NE,STEP010),(0,NE,STEP020))
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT1   DD  DSN=&HLQ..SQCALC.SQRPT(+1),DISP=SHR
+//SYSUT2   DD  SYSOUT=*
