@@ -1,18 +1,788 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SquareCalculator.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUM-IN-FILE ASSIGN TO "NUMIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NUMIN-STATUS.
+
+           SELECT SQUARE-OUT-FILE ASSIGN TO "SQROUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SQROUT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "SQRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SQRPT-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "SQREXC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SQREXC-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO DYNAMIC WS-AUDIT-LOG-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SQAUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "SQCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SQCKPT-STATUS.
+
+           SELECT SQUARE-MASTER-FILE ASSIGN TO "SQMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MASTER-KEY
+               FILE STATUS IS WS-SQMAST-STATUS.
+
+           SELECT MASTER-MAINT-FILE ASSIGN TO "SQMMAINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SQMMAINT-STATUS.
+
+           SELECT RUN-COUNTER-FILE ASSIGN TO "SQRUNCTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SQRUNCTR-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  NUM-IN-FILE
+           RECORDING MODE IS F.
+       01  NUM-IN-REC.
+           05  NUM-IN             PIC S9(5)V9(2)
+                                  SIGN IS TRAILING SEPARATE.
+           05  NUM-IN-ALPHA REDEFINES NUM-IN
+                                  PIC X(8).
+
+       FD  SQUARE-OUT-FILE
+           RECORDING MODE IS F.
+       01  SQUARE-OUT-REC.
+           05  SQUARE-OUT-NUM     PIC S9(5)V9(2)
+                                  SIGN IS TRAILING SEPARATE.
+           05  SQUARE-OUT-SQUARE  PIC S9(10)V9(4)
+                                  SIGN IS TRAILING SEPARATE.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE            PIC X(80).
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-LINE         PIC X(80).
+
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-LOG-LINE         PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-REC.
+           05  CKPT-LAST-RECORD-NUMBER PIC 9(9).
+           05  CKPT-CT-RECORDS-READ     PIC 9(9).
+           05  CKPT-CT-RECORDS-COMPUTED PIC 9(9).
+           05  CKPT-CT-RECORDS-REJECTED PIC 9(9).
+           05  CKPT-CT-MASTER-HITS      PIC 9(9).
+           05  CKPT-CT-SUM-SQUARE       PIC S9(15)V9(4)
+                                        SIGN IS TRAILING SEPARATE.
+
+       FD  SQUARE-MASTER-FILE.
+       01  MASTER-REC.
+           05  MASTER-KEY.
+               10  MASTER-KEY-SIGN       PIC X(1).
+               10  MASTER-KEY-MAGNITUDE  PIC 9(7).
+           05  MASTER-NUM          PIC S9(5)V9(2)
+                                   SIGN IS TRAILING SEPARATE.
+           05  MASTER-SQUARE       PIC S9(10)V9(4)
+                                   SIGN IS TRAILING SEPARATE.
+
+       FD  MASTER-MAINT-FILE
+           RECORDING MODE IS F.
+       01  MAINT-TRANS-REC.
+           05  MAINT-FUNCTION-CODE PIC X(1).
+               88  MAINT-ADD           VALUE "A".
+               88  MAINT-UPDATE        VALUE "U".
+               88  MAINT-DELETE        VALUE "D".
+           05  MAINT-NUM           PIC S9(5)V9(2)
+                                    SIGN IS TRAILING SEPARATE.
+           05  MAINT-SQUARE        PIC S9(10)V9(4)
+                                    SIGN IS TRAILING SEPARATE.
+
+       FD  RUN-COUNTER-FILE
+           RECORDING MODE IS F.
+       01  RUN-COUNTER-REC.
+           05  RUN-CTR-LAST-RUN-NUMBER PIC 9(5).
+
        WORKING-STORAGE SECTION.
-       01 NUM         PIC 9(5).
-       01 SQUARE      PIC 9(10).
-       01 WS-DISPLAY  PIC X(50).
+       01  NUM         PIC S9(5)V9(2).
+       01  SQUARE      PIC S9(10)V9(4).
+       01  WS-DISPLAY  PIC X(50).
+
+       COPY SQCALCLK.
+
+       01  WS-HLQ                 PIC X(20).
+       01  WS-AUDIT-LOG-NAME      PIC X(44).
+       01  WS-JOB-ID              PIC X(8).
+       01  WS-RUN-SEQUENCE-NUMBER PIC 9(5) VALUE ZERO.
+
+       01  WS-FILE-STATUSES.
+           05  WS-NUMIN-STATUS    PIC XX.
+               88  NUMIN-OK            VALUE "00".
+               88  NUMIN-EOF           VALUE "10".
+           05  WS-SQROUT-STATUS   PIC XX.
+               88  SQROUT-OK           VALUE "00".
+           05  WS-SQAUDIT-STATUS  PIC XX.
+               88  SQAUDIT-OK          VALUE "00".
+           05  WS-SQRPT-STATUS    PIC XX.
+               88  SQRPT-OK            VALUE "00".
+           05  WS-SQREXC-STATUS   PIC XX.
+               88  SQREXC-OK           VALUE "00".
+           05  WS-SQCKPT-STATUS   PIC XX.
+               88  SQCKPT-OK           VALUE "00".
+               88  SQCKPT-NOT-FOUND    VALUE "35".
+           05  WS-SQMAST-STATUS   PIC XX.
+               88  SQMAST-OK           VALUE "00".
+               88  SQMAST-NOT-FOUND    VALUE "23" "35".
+               88  SQMAST-DUPLICATE    VALUE "22".
+           05  WS-SQMMAINT-STATUS PIC XX.
+               88  SQMMAINT-OK         VALUE "00".
+               88  SQMMAINT-NOT-FOUND  VALUE "35".
+           05  WS-SQRUNCTR-STATUS PIC XX.
+               88  SQRUNCTR-OK         VALUE "00".
+               88  SQRUNCTR-NOT-FOUND  VALUE "35".
+
+       01  WS-FLAGS.
+           05  WS-EOF-SWITCH      PIC X VALUE "N".
+               88  END-OF-INPUT        VALUE "Y".
+           05  WS-VALID-SWITCH    PIC X VALUE "Y".
+               88  RECORD-IS-VALID     VALUE "Y".
+               88  RECORD-IS-INVALID   VALUE "N".
+           05  WS-MAINT-EOF-SWITCH PIC X VALUE "N".
+               88  END-OF-MAINT-TRANS  VALUE "Y".
+           05  WS-MASTER-FOUND-SWITCH PIC X VALUE "N".
+               88  MASTER-RECORD-FOUND    VALUE "Y".
+               88  MASTER-RECORD-NOT-FOUND VALUE "N".
+           05  WS-NUMIN-OPEN-SWITCH PIC X VALUE "N".
+               88  NUMIN-FILE-OPEN     VALUE "Y".
+
+       01  WS-CHECKPOINT-CONTROLS.
+           05  WS-CHECKPOINT-INTERVAL   PIC 9(9) VALUE 100.
+           05  WS-RESTART-RECORD-COUNT  PIC 9(9) VALUE ZERO.
+           05  WS-ABSOLUTE-RECORD-COUNT PIC 9(9) VALUE ZERO.
+           05  WS-SKIP-COUNTER           PIC 9(9) VALUE ZERO.
+
+       01  WS-MASTER-KEY-WORK.
+           05  WS-MASTER-KEY-NUM      PIC 9(5)V9(2).
+           05  WS-MASTER-KEY-DIGITS REDEFINES WS-MASTER-KEY-NUM
+                                      PIC 9(7).
+
+       01  WS-VALIDATION-LIMITS.
+           05  WS-NUM-MINIMUM     PIC S9(5)V9(2) VALUE -50000.00.
+           05  WS-NUM-MAXIMUM     PIC S9(5)V9(2) VALUE 50000.00.
+
+       01  WS-REJECT-REASON-CODE  PIC X(2).
+           88  REASON-NOT-NUMERIC      VALUE "E1".
+           88  REASON-OUT-OF-RANGE     VALUE "E2".
+           88  REASON-CALC-FAILED      VALUE "E3".
+
+       01  WS-REJECT-REASON-TEXT  PIC X(30).
+
+       01  WS-REPORT-CONTROLS.
+           05  WS-LINE-COUNT      PIC 9(3)  VALUE ZERO.
+           05  WS-PAGE-COUNT      PIC 9(3)  VALUE ZERO.
+           05  WS-LINES-PER-PAGE  PIC 9(3)  VALUE 50.
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY        PIC 9(4).
+           05  WS-RUN-MM          PIC 9(2).
+           05  WS-RUN-DD          PIC 9(2).
+
+       01  WS-CURRENT-TIME.
+           05  WS-TIME-HH         PIC 9(2).
+           05  WS-TIME-MM         PIC 9(2).
+           05  WS-TIME-SS         PIC 9(2).
+           05  WS-TIME-HS         PIC 9(2).
+
+       01  WS-AUDIT-DETAIL.
+           05  WS-AUD-JOB-ID      PIC X(8).
+           05  FILLER             PIC X(1) VALUE SPACE.
+           05  WS-AUD-DATE.
+               10  WS-AUD-YYYY    PIC 9(4).
+               10  FILLER         PIC X(1) VALUE "-".
+               10  WS-AUD-MM      PIC 9(2).
+               10  FILLER         PIC X(1) VALUE "-".
+               10  WS-AUD-DD      PIC 9(2).
+           05  FILLER             PIC X(1) VALUE SPACE.
+           05  WS-AUD-TIME.
+               10  WS-AUD-HH      PIC 9(2).
+               10  FILLER         PIC X(1) VALUE ":".
+               10  WS-AUD-MI      PIC 9(2).
+               10  FILLER         PIC X(1) VALUE ":".
+               10  WS-AUD-SS      PIC 9(2).
+           05  FILLER             PIC X(1) VALUE SPACE.
+           05  WS-AUD-NUM         PIC -(5)9.99.
+           05  FILLER             PIC X(1) VALUE SPACE.
+           05  WS-AUD-SQUARE      PIC -(10)9.9999.
+
+       01  WS-REPORT-HEADING-1.
+           05  FILLER             PIC X(26) VALUE SPACES.
+           05  FILLER             PIC X(33) VALUE
+               "SQUARE CALCULATOR - DETAIL REPORT".
+           05  FILLER             PIC X(8)  VALUE SPACES.
+           05  FILLER             PIC X(5)  VALUE "PAGE ".
+           05  WS-HDG-PAGE        PIC ZZ9.
+
+       01  WS-REPORT-HEADING-2.
+           05  FILLER             PIC X(26) VALUE SPACES.
+           05  FILLER             PIC X(9)  VALUE "RUN DATE ".
+           05  WS-HDG-MM          PIC 99.
+           05  FILLER             PIC X(1)  VALUE "/".
+           05  WS-HDG-DD          PIC 99.
+           05  FILLER             PIC X(1)  VALUE "/".
+           05  WS-HDG-YYYY        PIC 9999.
+           05  FILLER             PIC X(35) VALUE SPACES.
+
+       01  WS-REPORT-HEADING-3.
+           05  FILLER             PIC X(10) VALUE SPACES.
+           05  FILLER             PIC X(10) VALUE "NUM".
+           05  FILLER             PIC X(10) VALUE "SQUARE".
+
+       01  WS-REPORT-DETAIL.
+           05  FILLER             PIC X(5)  VALUE SPACES.
+           05  WS-DTL-NUM         PIC -(5)9.99.
+           05  FILLER             PIC X(4)  VALUE SPACES.
+           05  WS-DTL-SQUARE      PIC -(10)9.9999.
+
+       01  WS-EXCEPTION-HEADING.
+           05  FILLER             PIC X(20) VALUE SPACES.
+           05  FILLER             PIC X(30) VALUE
+               "SQUARE CALCULATOR - EXCEPTIONS".
+
+       01  WS-EXCEPTION-COLUMN-HEADING.
+           05  FILLER             PIC X(10) VALUE SPACES.
+           05  FILLER             PIC X(10) VALUE "INPUT".
+           05  FILLER             PIC X(8)  VALUE "REASON".
+           05  FILLER             PIC X(30) VALUE "DESCRIPTION".
+
+       01  WS-EXC-NUM-EDIT        PIC -(5)9.99.
+
+       01  WS-EXCEPTION-DETAIL.
+           05  FILLER             PIC X(8)  VALUE SPACES.
+           05  WS-EXC-INPUT       PIC X(9).
+           05  FILLER             PIC X(3)  VALUE SPACES.
+           05  WS-EXC-REASON-CODE PIC X(2).
+           05  FILLER             PIC X(6)  VALUE SPACES.
+           05  WS-EXC-REASON-TEXT PIC X(30).
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-CT-RECORDS-READ      PIC 9(9) VALUE ZERO.
+           05  WS-CT-RECORDS-COMPUTED  PIC 9(9) VALUE ZERO.
+           05  WS-CT-RECORDS-REJECTED  PIC 9(9) VALUE ZERO.
+           05  WS-CT-MASTER-HITS       PIC 9(9) VALUE ZERO.
+           05  WS-CT-SUM-SQUARE        PIC S9(15)V9(4) VALUE ZERO.
+
+       01  WS-CONTROL-TOTAL-LINES.
+           05  WS-CTL-HEADING.
+               10  FILLER           PIC X(20) VALUE SPACES.
+               10  FILLER           PIC X(25) VALUE
+                   "END-OF-JOB CONTROL TOTALS".
+           05  WS-CTL-READ.
+               10  FILLER           PIC X(10) VALUE SPACES.
+               10  FILLER           PIC X(22) VALUE
+                   "RECORDS READ.......: ".
+               10  WS-CTL-READ-OUT  PIC Z(8)9.
+           05  WS-CTL-COMPUTED.
+               10  FILLER           PIC X(10) VALUE SPACES.
+               10  FILLER           PIC X(22) VALUE
+                   "RECORDS COMPUTED...: ".
+               10  WS-CTL-COMPUTED-OUT PIC Z(8)9.
+           05  WS-CTL-REJECTED.
+               10  FILLER           PIC X(10) VALUE SPACES.
+               10  FILLER           PIC X(22) VALUE
+                   "RECORDS REJECTED...: ".
+               10  WS-CTL-REJECTED-OUT PIC Z(8)9.
+           05  WS-CTL-MASTER-HITS.
+               10  FILLER           PIC X(10) VALUE SPACES.
+               10  FILLER           PIC X(22) VALUE
+                   "MASTER FILE HITS...: ".
+               10  WS-CTL-MASTER-HITS-OUT PIC Z(8)9.
+           05  WS-CTL-SUM-SQUARE.
+               10  FILLER           PIC X(10) VALUE SPACES.
+               10  FILLER           PIC X(22) VALUE
+                   "SUM OF SQUARE......: ".
+               10  WS-CTL-SUM-SQUARE-OUT PIC -(14)9.9999.
+
+       LINKAGE SECTION.
+       01  LK-JOB-PARM.
+           05  LK-PARM-LEN            PIC S9(4) COMP.
+           05  LK-PARM-HLQ             PIC X(20).
+
+       PROCEDURE DIVISION USING LK-JOB-PARM.
+       0000-MAIN-PROCESS.
+           PERFORM 1000-INITIALIZE
+           IF RETURN-CODE = ZERO
+               PERFORM 2000-PROCESS-RECORDS UNTIL END-OF-INPUT
+           END-IF
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE SPACES TO WS-HLQ
+           MOVE LK-PARM-HLQ(1:LK-PARM-LEN) TO WS-HLQ(1:LK-PARM-LEN)
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           STRING FUNCTION TRIM(WS-HLQ)  DELIMITED BY SIZE
+                  ".SQCALC.SQAUDIT."     DELIMITED BY SIZE
+                  WS-RUN-DATE            DELIMITED BY SIZE
+               INTO WS-AUDIT-LOG-NAME
+           PERFORM 1050-ASSIGN-RUN-ID
+           PERFORM 1100-READ-RESTART-CHECKPOINT
+           OPEN INPUT NUM-IN-FILE
+           IF NUMIN-OK
+               SET NUMIN-FILE-OPEN TO TRUE
+           ELSE
+               DISPLAY "ERROR OPENING NUM-IN-FILE, STATUS: "
+                   WS-NUMIN-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           IF WS-RESTART-RECORD-COUNT > ZERO
+               OPEN EXTEND SQUARE-OUT-FILE
+               PERFORM 2310-CHECK-SQROUT-STATUS
+               OPEN EXTEND REPORT-FILE
+               PERFORM 2410-CHECK-SQRPT-STATUS
+               OPEN EXTEND EXCEPTION-FILE
+               PERFORM 2460-CHECK-SQREXC-STATUS
+               OPEN EXTEND AUDIT-LOG-FILE
+               PERFORM 2360-CHECK-SQAUDIT-STATUS
+           ELSE
+               OPEN OUTPUT SQUARE-OUT-FILE
+               PERFORM 2310-CHECK-SQROUT-STATUS
+               OPEN OUTPUT REPORT-FILE
+               PERFORM 2410-CHECK-SQRPT-STATUS
+               OPEN OUTPUT EXCEPTION-FILE
+               PERFORM 2460-CHECK-SQREXC-STATUS
+               OPEN OUTPUT AUDIT-LOG-FILE
+               PERFORM 2360-CHECK-SQAUDIT-STATUS
+           END-IF
+           PERFORM 1300-OPEN-SQUARE-MASTER-FILE
+           PERFORM 1400-PROCESS-MASTER-MAINTENANCE
+           IF WS-RESTART-RECORD-COUNT = ZERO
+               MOVE WS-EXCEPTION-HEADING TO EXCEPTION-LINE
+               WRITE EXCEPTION-LINE
+               MOVE SPACES TO EXCEPTION-LINE
+               WRITE EXCEPTION-LINE
+               MOVE WS-EXCEPTION-COLUMN-HEADING TO EXCEPTION-LINE
+               WRITE EXCEPTION-LINE
+               PERFORM 2460-CHECK-SQREXC-STATUS
+           END-IF
+           IF NUMIN-FILE-OPEN
+               PERFORM 2100-READ-NUM-IN-FILE
+               PERFORM 1200-SKIP-COMPLETED-RECORDS
+           END-IF.
+
+       1050-ASSIGN-RUN-ID.
+           OPEN INPUT RUN-COUNTER-FILE
+           IF SQRUNCTR-NOT-FOUND
+               MOVE ZERO TO WS-RUN-SEQUENCE-NUMBER
+           ELSE
+               READ RUN-COUNTER-FILE
+                   AT END
+                       MOVE ZERO TO WS-RUN-SEQUENCE-NUMBER
+                   NOT AT END
+                       MOVE RUN-CTR-LAST-RUN-NUMBER
+                           TO WS-RUN-SEQUENCE-NUMBER
+               END-READ
+               CLOSE RUN-COUNTER-FILE
+           END-IF
+           ADD 1 TO WS-RUN-SEQUENCE-NUMBER
+           STRING "SQC" WS-RUN-SEQUENCE-NUMBER DELIMITED BY SIZE
+               INTO WS-JOB-ID
+           OPEN OUTPUT RUN-COUNTER-FILE
+           PERFORM 1055-CHECK-SQRUNCTR-STATUS
+           MOVE WS-RUN-SEQUENCE-NUMBER TO RUN-CTR-LAST-RUN-NUMBER
+           WRITE RUN-COUNTER-REC
+           PERFORM 1055-CHECK-SQRUNCTR-STATUS
+           CLOSE RUN-COUNTER-FILE.
+
+       1055-CHECK-SQRUNCTR-STATUS.
+           IF NOT SQRUNCTR-OK
+               DISPLAY "ERROR ON RUN-COUNTER-FILE, STATUS: "
+                   WS-SQRUNCTR-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       1100-READ-RESTART-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF SQCKPT-NOT-FOUND
+               MOVE ZERO TO WS-RESTART-RECORD-COUNT
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO WS-RESTART-RECORD-COUNT
+                   NOT AT END
+                       MOVE CKPT-LAST-RECORD-NUMBER
+                           TO WS-RESTART-RECORD-COUNT
+                       MOVE CKPT-CT-RECORDS-READ
+                           TO WS-CT-RECORDS-READ
+                       MOVE CKPT-CT-RECORDS-COMPUTED
+                           TO WS-CT-RECORDS-COMPUTED
+                       MOVE CKPT-CT-RECORDS-REJECTED
+                           TO WS-CT-RECORDS-REJECTED
+                       MOVE CKPT-CT-MASTER-HITS
+                           TO WS-CT-MASTER-HITS
+                       MOVE CKPT-CT-SUM-SQUARE
+                           TO WS-CT-SUM-SQUARE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           MOVE WS-RESTART-RECORD-COUNT TO WS-ABSOLUTE-RECORD-COUNT
+           IF WS-RESTART-RECORD-COUNT > ZERO
+               DISPLAY "RESTARTING AFTER RECORD "
+                   WS-RESTART-RECORD-COUNT
+           END-IF.
+
+       1200-SKIP-COMPLETED-RECORDS.
+           MOVE ZERO TO WS-SKIP-COUNTER
+           PERFORM UNTIL END-OF-INPUT
+                      OR WS-SKIP-COUNTER >= WS-RESTART-RECORD-COUNT
+               ADD 1 TO WS-SKIP-COUNTER
+               PERFORM 2100-READ-NUM-IN-FILE
+           END-PERFORM.
+
+       1300-OPEN-SQUARE-MASTER-FILE.
+           OPEN I-O SQUARE-MASTER-FILE
+           IF SQMAST-NOT-FOUND
+               OPEN OUTPUT SQUARE-MASTER-FILE
+               CLOSE SQUARE-MASTER-FILE
+               OPEN I-O SQUARE-MASTER-FILE
+           END-IF.
+
+       1400-PROCESS-MASTER-MAINTENANCE.
+           OPEN INPUT MASTER-MAINT-FILE
+           IF SQMMAINT-NOT-FOUND
+               CLOSE MASTER-MAINT-FILE
+           ELSE
+               PERFORM UNTIL END-OF-MAINT-TRANS
+                   READ MASTER-MAINT-FILE
+                       AT END
+                           SET END-OF-MAINT-TRANS TO TRUE
+                       NOT AT END
+                           PERFORM 1450-APPLY-MAINTENANCE-TRANSACTION
+                   END-READ
+               END-PERFORM
+               CLOSE MASTER-MAINT-FILE
+               IF RETURN-CODE = ZERO
+                   PERFORM 1460-CONSUME-MASTER-MAINT-FILE
+               END-IF
+           END-IF.
+
+       1460-CONSUME-MASTER-MAINT-FILE.
+           OPEN OUTPUT MASTER-MAINT-FILE
+           CLOSE MASTER-MAINT-FILE.
+
+       1450-APPLY-MAINTENANCE-TRANSACTION.
+           EVALUATE TRUE
+               WHEN MAINT-ADD
+                   MOVE MAINT-NUM    TO MASTER-NUM
+                   PERFORM 2255-BUILD-MASTER-KEY
+                   MOVE MAINT-SQUARE TO MASTER-SQUARE
+                   WRITE MASTER-REC
+                       INVALID KEY
+                           DISPLAY "MASTER ADD FAILED, DUPLICATE NUM: "
+                               MAINT-NUM
+                           MOVE 16 TO RETURN-CODE
+                   END-WRITE
+               WHEN MAINT-UPDATE
+                   MOVE MAINT-NUM TO MASTER-NUM
+                   PERFORM 2255-BUILD-MASTER-KEY
+                   READ SQUARE-MASTER-FILE
+                       INVALID KEY
+                           DISPLAY
+                               "MASTER UPDATE FAILED, NUM NOT FOUND: "
+                               MAINT-NUM
+                           MOVE 16 TO RETURN-CODE
+                       NOT INVALID KEY
+                           MOVE MAINT-SQUARE TO MASTER-SQUARE
+                           REWRITE MASTER-REC
+                   END-READ
+               WHEN MAINT-DELETE
+                   MOVE MAINT-NUM TO MASTER-NUM
+                   PERFORM 2255-BUILD-MASTER-KEY
+                   DELETE SQUARE-MASTER-FILE
+                       INVALID KEY
+                           DISPLAY
+                               "MASTER DELETE FAILED, NUM NOT FOUND: "
+                               MAINT-NUM
+                           MOVE 16 TO RETURN-CODE
+                   END-DELETE
+               WHEN OTHER
+                   DISPLAY "UNKNOWN MASTER MAINTENANCE FUNCTION: "
+                       MAINT-FUNCTION-CODE
+                   MOVE 16 TO RETURN-CODE
+           END-EVALUATE.
+
+       2000-PROCESS-RECORDS.
+           ADD 1 TO WS-CT-RECORDS-READ
+           ADD 1 TO WS-ABSOLUTE-RECORD-COUNT
+           PERFORM 2200-VALIDATE-NUM-IN
+           IF RECORD-IS-VALID
+               PERFORM 2250-LOOKUP-SQUARE-MASTER
+               IF MASTER-RECORD-FOUND
+                   MOVE MASTER-SQUARE TO SQUARE
+                   ADD 1 TO WS-CT-MASTER-HITS
+               ELSE
+                   PERFORM 2270-CALL-SQUARE-CALC
+                   IF RECORD-IS-VALID
+                       PERFORM 2260-ADD-SQUARE-MASTER
+                   END-IF
+               END-IF
+           END-IF
+           IF RECORD-IS-VALID
+               PERFORM 2300-WRITE-SQUARE-OUT-FILE
+               PERFORM 2400-WRITE-REPORT-DETAIL
+               PERFORM 2350-WRITE-AUDIT-LOG-ENTRY
+               ADD 1 TO WS-CT-RECORDS-COMPUTED
+               ADD SQUARE TO WS-CT-SUM-SQUARE
+           ELSE
+               PERFORM 2450-WRITE-EXCEPTION-DETAIL
+               ADD 1 TO WS-CT-RECORDS-REJECTED
+           END-IF
+           PERFORM 2160-CHECKPOINT-IF-DUE
+           PERFORM 2100-READ-NUM-IN-FILE.
+
+       2100-READ-NUM-IN-FILE.
+           READ NUM-IN-FILE
+               AT END
+                   SET END-OF-INPUT TO TRUE
+           END-READ.
+
+       2255-BUILD-MASTER-KEY.
+           MOVE FUNCTION ABS(MASTER-NUM) TO WS-MASTER-KEY-NUM
+           IF MASTER-NUM < ZERO
+               MOVE "0" TO MASTER-KEY-SIGN
+               COMPUTE MASTER-KEY-MAGNITUDE =
+                   9999999 - WS-MASTER-KEY-DIGITS
+           ELSE
+               MOVE "1" TO MASTER-KEY-SIGN
+               MOVE WS-MASTER-KEY-DIGITS TO MASTER-KEY-MAGNITUDE
+           END-IF.
+
+       2250-LOOKUP-SQUARE-MASTER.
+           MOVE NUM TO MASTER-NUM
+           PERFORM 2255-BUILD-MASTER-KEY
+           READ SQUARE-MASTER-FILE
+               INVALID KEY
+                   SET MASTER-RECORD-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET MASTER-RECORD-FOUND TO TRUE
+           END-READ.
+
+       2270-CALL-SQUARE-CALC.
+           MOVE NUM TO SQCP-NUM
+           CALL "SQCALC" USING SQUARE-CALC-PARMS
+           END-CALL
+           IF SQCP-SUCCESS
+               MOVE SQCP-SQUARE TO SQUARE
+           ELSE
+               SET RECORD-IS-INVALID TO TRUE
+               SET REASON-CALC-FAILED TO TRUE
+               MOVE "SQUARE CALCULATION FAILED" TO WS-REJECT-REASON-TEXT
+           END-IF.
+
+       2260-ADD-SQUARE-MASTER.
+           MOVE NUM    TO MASTER-NUM
+           PERFORM 2255-BUILD-MASTER-KEY
+           MOVE SQUARE TO MASTER-SQUARE
+           WRITE MASTER-REC
+               INVALID KEY
+                   DISPLAY "WARNING, COULD NOT ADD MASTER RECORD FOR: "
+                       NUM
+                   MOVE 16 TO RETURN-CODE
+           END-WRITE.
+
+       2160-CHECKPOINT-IF-DUE.
+           IF FUNCTION MOD(WS-ABSOLUTE-RECORD-COUNT
+                           WS-CHECKPOINT-INTERVAL) = ZERO
+               PERFORM 2170-WRITE-CHECKPOINT
+           END-IF.
+
+       2170-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           PERFORM 2175-CHECK-SQCKPT-STATUS
+           MOVE WS-ABSOLUTE-RECORD-COUNT TO CKPT-LAST-RECORD-NUMBER
+           MOVE WS-CT-RECORDS-READ       TO CKPT-CT-RECORDS-READ
+           MOVE WS-CT-RECORDS-COMPUTED   TO CKPT-CT-RECORDS-COMPUTED
+           MOVE WS-CT-RECORDS-REJECTED   TO CKPT-CT-RECORDS-REJECTED
+           MOVE WS-CT-MASTER-HITS        TO CKPT-CT-MASTER-HITS
+           MOVE WS-CT-SUM-SQUARE         TO CKPT-CT-SUM-SQUARE
+           WRITE CHECKPOINT-REC
+           PERFORM 2175-CHECK-SQCKPT-STATUS
+           CLOSE CHECKPOINT-FILE.
+
+       2175-CHECK-SQCKPT-STATUS.
+           IF NOT SQCKPT-OK
+               DISPLAY "ERROR ON CHECKPOINT-FILE, STATUS: "
+                   WS-SQCKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       2200-VALIDATE-NUM-IN.
+           SET RECORD-IS-VALID TO TRUE
+           IF NUM-IN IS NOT NUMERIC
+               SET RECORD-IS-INVALID TO TRUE
+               SET REASON-NOT-NUMERIC TO TRUE
+               MOVE "INPUT IS NOT NUMERIC" TO WS-REJECT-REASON-TEXT
+           ELSE
+               MOVE NUM-IN TO NUM
+               IF NUM < WS-NUM-MINIMUM OR NUM > WS-NUM-MAXIMUM
+                   SET RECORD-IS-INVALID TO TRUE
+                   SET REASON-OUT-OF-RANGE TO TRUE
+                   MOVE "INPUT IS OUT OF RANGE" TO WS-REJECT-REASON-TEXT
+               END-IF
+           END-IF.
+
+       2300-WRITE-SQUARE-OUT-FILE.
+           MOVE NUM    TO SQUARE-OUT-NUM
+           MOVE SQUARE TO SQUARE-OUT-SQUARE
+           WRITE SQUARE-OUT-REC
+           PERFORM 2310-CHECK-SQROUT-STATUS.
+
+       2310-CHECK-SQROUT-STATUS.
+           IF NOT SQROUT-OK
+               DISPLAY "ERROR ON SQUARE-OUT-FILE, STATUS: "
+                   WS-SQROUT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       2350-WRITE-AUDIT-LOG-ENTRY.
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           MOVE WS-JOB-ID     TO WS-AUD-JOB-ID
+           MOVE WS-RUN-YYYY   TO WS-AUD-YYYY
+           MOVE WS-RUN-MM     TO WS-AUD-MM
+           MOVE WS-RUN-DD     TO WS-AUD-DD
+           MOVE WS-TIME-HH    TO WS-AUD-HH
+           MOVE WS-TIME-MM    TO WS-AUD-MI
+           MOVE WS-TIME-SS    TO WS-AUD-SS
+           MOVE NUM           TO WS-AUD-NUM
+           MOVE SQUARE        TO WS-AUD-SQUARE
+           MOVE WS-AUDIT-DETAIL TO AUDIT-LOG-LINE
+           WRITE AUDIT-LOG-LINE
+           PERFORM 2360-CHECK-SQAUDIT-STATUS.
+
+       2360-CHECK-SQAUDIT-STATUS.
+           IF NOT SQAUDIT-OK
+               DISPLAY "ERROR ON AUDIT-LOG-FILE, STATUS: "
+                   WS-SQAUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       2400-WRITE-REPORT-DETAIL.
+           IF WS-LINE-COUNT = ZERO OR
+              WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 2500-WRITE-REPORT-HEADINGS
+           END-IF
+           MOVE NUM    TO WS-DTL-NUM
+           MOVE SQUARE TO WS-DTL-SQUARE
+           MOVE WS-REPORT-DETAIL TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM 2410-CHECK-SQRPT-STATUS
+           ADD 1 TO WS-LINE-COUNT.
+
+       2410-CHECK-SQRPT-STATUS.
+           IF NOT SQRPT-OK
+               DISPLAY "ERROR ON REPORT-FILE, STATUS: "
+                   WS-SQRPT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       2450-WRITE-EXCEPTION-DETAIL.
+           IF REASON-NOT-NUMERIC
+               MOVE NUM-IN-ALPHA TO WS-EXC-INPUT
+           ELSE
+               MOVE NUM             TO WS-EXC-NUM-EDIT
+               MOVE WS-EXC-NUM-EDIT TO WS-EXC-INPUT
+           END-IF
+           MOVE WS-REJECT-REASON-CODE TO WS-EXC-REASON-CODE
+           MOVE WS-REJECT-REASON-TEXT TO WS-EXC-REASON-TEXT
+           MOVE WS-EXCEPTION-DETAIL TO EXCEPTION-LINE
+           WRITE EXCEPTION-LINE
+           PERFORM 2460-CHECK-SQREXC-STATUS.
+
+       2460-CHECK-SQREXC-STATUS.
+           IF NOT SQREXC-OK
+               DISPLAY "ERROR ON EXCEPTION-FILE, STATUS: "
+                   WS-SQREXC-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
 
-       PROCEDURE DIVISION.
-       DISPLAY "Enter a number: "
-       ACCEPT NUM
+       2500-WRITE-REPORT-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-HDG-PAGE
+           MOVE WS-RUN-MM     TO WS-HDG-MM
+           MOVE WS-RUN-DD     TO WS-HDG-DD
+           MOVE WS-RUN-YYYY   TO WS-HDG-YYYY
+           IF WS-PAGE-COUNT > 1
+               MOVE SPACES TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+           MOVE WS-REPORT-HEADING-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-REPORT-HEADING-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-REPORT-HEADING-3 TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM 2410-CHECK-SQRPT-STATUS
+           MOVE ZERO TO WS-LINE-COUNT.
 
-       COMPUTE SQUARE = NUM * NUM
+       2700-WRITE-CONTROL-TOTALS.
+           MOVE WS-CT-RECORDS-READ     TO WS-CTL-READ-OUT
+           MOVE WS-CT-RECORDS-COMPUTED TO WS-CTL-COMPUTED-OUT
+           MOVE WS-CT-RECORDS-REJECTED TO WS-CTL-REJECTED-OUT
+           MOVE WS-CT-MASTER-HITS      TO WS-CTL-MASTER-HITS-OUT
+           MOVE WS-CT-SUM-SQUARE       TO WS-CTL-SUM-SQUARE-OUT
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-CTL-HEADING TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-CTL-READ TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-CTL-COMPUTED TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-CTL-REJECTED TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-CTL-MASTER-HITS TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-CTL-SUM-SQUARE TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM 2410-CHECK-SQRPT-STATUS
+           DISPLAY "SQUARECALCULATOR CONTROL TOTALS"
+           DISPLAY "  RECORDS READ....: " WS-CT-RECORDS-READ
+           DISPLAY "  RECORDS COMPUTED: " WS-CT-RECORDS-COMPUTED
+           DISPLAY "  RECORDS REJECTED: " WS-CT-RECORDS-REJECTED
+           DISPLAY "  MASTER FILE HITS: " WS-CT-MASTER-HITS
+           DISPLAY "  SUM OF SQUARE...: " WS-CT-SUM-SQUARE.
 
-       DISPLAY "The square of the number is: " SQUARE
+       3000-TERMINATE.
+           IF END-OF-INPUT AND RETURN-CODE = ZERO
+               PERFORM 2700-WRITE-CONTROL-TOTALS
+               PERFORM 3050-RESET-CHECKPOINT
+           END-IF
+           IF NUMIN-FILE-OPEN
+               CLOSE NUM-IN-FILE
+           END-IF
+           CLOSE SQUARE-OUT-FILE
+           CLOSE REPORT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE AUDIT-LOG-FILE
+           CLOSE SQUARE-MASTER-FILE.
 
-       STOP RUN.
+       3050-RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           PERFORM 2175-CHECK-SQCKPT-STATUS
+           MOVE ZERO TO CKPT-LAST-RECORD-NUMBER
+           MOVE ZERO TO CKPT-CT-RECORDS-READ
+           MOVE ZERO TO CKPT-CT-RECORDS-COMPUTED
+           MOVE ZERO TO CKPT-CT-RECORDS-REJECTED
+           MOVE ZERO TO CKPT-CT-MASTER-HITS
+           MOVE ZERO TO CKPT-CT-SUM-SQUARE
+           WRITE CHECKPOINT-REC
+           PERFORM 2175-CHECK-SQCKPT-STATUS
+           CLOSE CHECKPOINT-FILE.
