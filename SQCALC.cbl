@@ -0,0 +1,17 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SQCALC.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       COPY SQCALCLK.
+
+       PROCEDURE DIVISION USING SQUARE-CALC-PARMS.
+       0000-MAIN-PROCESS.
+           IF SQCP-NUM NUMERIC
+               COMPUTE SQCP-SQUARE = SQCP-NUM * SQCP-NUM
+               SET SQCP-SUCCESS TO TRUE
+           ELSE
+               MOVE ZERO TO SQCP-SQUARE
+               SET SQCP-INVALID-INPUT TO TRUE
+           END-IF
+           GOBACK.
