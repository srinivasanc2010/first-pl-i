@@ -0,0 +1,6 @@
+       01  SQUARE-CALC-PARMS.
+           05  SQCP-NUM            PIC S9(5)V9(2).
+           05  SQCP-SQUARE         PIC S9(10)V9(4).
+           05  SQCP-RETURN-CODE    PIC 9(2).
+               88  SQCP-SUCCESS        VALUE 00.
+               88  SQCP-INVALID-INPUT  VALUE 90.
